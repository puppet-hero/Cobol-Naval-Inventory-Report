@@ -0,0 +1,107 @@
+      * one-time migration utility for shops that still have an old
+      * flat-text UVMF.DAT (name/type/tonnage/crew/loc, no status byte)
+      * from before req 008 converted UVMF to an indexed file. rename
+      * the old file to UVMF-OLD.DAT first, then run this once to load
+      * it into the new indexed UVMF.DAT - after that, MAINTUVMF is the
+      * only thing that should touch UVMF.DAT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVUVMF.
+       AUTHOR. VEGA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UVMF-OLD ASSIGN TO '.\UVMF-OLD.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT UVMF ASSIGN TO '.\UVMF.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UVMF-NAME
+           FILE STATUS IS WS-UVMF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * pre-req-008 flat layout - name(9)/type(2)/tonnage(6)/crew(5)/
+      * loc(1), 23 bytes, no status byte.
+       FD UVMF-OLD.
+       01 UVMF-OLD-RECORD.
+          05 OLD-NAME     PIC X(09).
+          05 OLD-TYPE     PIC X(02).
+          05 OLD-TONNAGE     PIC 9(06).
+          05 OLD-CREW     PIC 9(05).
+          05 OLD-LOC     PIC X(01).
+
+       FD UVMF.
+           COPY UVMFREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-STATUS     PIC X(02)     VALUE '00'.
+       01 WS-UVMF-STATUS     PIC X(02)     VALUE '00'.
+       01 WS-OLD-EOF     PIC X(01)     VALUE 'N'.
+       01 WS-READ-COUNT     PIC 9(05)     VALUE 0.
+       01 WS-WRITE-COUNT     PIC 9(05)     VALUE 0.
+       01 WS-SKIP-COUNT     PIC 9(05)     VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           OPEN INPUT UVMF-OLD.
+           IF WS-OLD-STATUS NOT = '00'
+              DISPLAY 'CONVUVMF: UNABLE TO OPEN UVMF-OLD.DAT, STATUS = '
+                  WS-OLD-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           PERFORM OPEN-NEW-UVMF.
+           PERFORM UNTIL WS-OLD-EOF = 'Y'
+              READ UVMF-OLD
+                 AT END
+                    MOVE 'Y' TO WS-OLD-EOF
+                 NOT AT END
+                    ADD 1 TO WS-READ-COUNT
+                    PERFORM CONVERT-ONE-RECORD
+              END-READ
+           END-PERFORM.
+           CLOSE UVMF-OLD.
+           CLOSE UVMF.
+           DISPLAY 'CONVUVMF: READ ' WS-READ-COUNT
+               ', CONVERTED ' WS-WRITE-COUNT
+               ', SKIPPED (ALREADY ON FILE) ' WS-SKIP-COUNT.
+           STOP RUN.
+
+       OPEN-NEW-UVMF.
+      * the indexed UVMF.DAT may not exist yet on a brand new shop.
+           OPEN I-O UVMF.
+           IF WS-UVMF-STATUS = '35'
+              OPEN OUTPUT UVMF
+              CLOSE UVMF
+              OPEN I-O UVMF
+           END-IF.
+           IF WS-UVMF-STATUS NOT = '00'
+              DISPLAY 'CONVUVMF: UNABLE TO OPEN UVMF.DAT, STATUS = '
+                  WS-UVMF-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       CONVERT-ONE-RECORD.
+           MOVE OLD-NAME TO UVMF-NAME.
+           MOVE OLD-TYPE TO UVMF-TYPE.
+           MOVE OLD-TONNAGE TO UVMF-TONNAGE.
+           MOVE OLD-CREW TO UVMF-CREW.
+           MOVE OLD-LOC TO UVMF-LOC.
+           SET UVMF-ACTIVE TO TRUE.
+           WRITE UVMF-RECORD
+              INVALID KEY
+                 ADD 1 TO WS-SKIP-COUNT
+                 DISPLAY 'CONVUVMF: ' OLD-NAME
+                     ' ALREADY ON UVMF.DAT - SKIPPED'
+              NOT INVALID KEY
+                 ADD 1 TO WS-WRITE-COUNT
+           END-WRITE.
+
+       END PROGRAM CONVUVMF.

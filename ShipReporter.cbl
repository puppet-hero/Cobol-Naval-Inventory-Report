@@ -7,41 +7,226 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * UVMF is keyed on vessel name and maintained by MAINTUVMF now
+      * (see MaintUvmf.cbl) instead of being hand-edited as flat text.
+      * REPORTER still only ever reads it sequentially, in key order.
            SELECT UVMF ASSIGN TO '.\UVMF.DAT'
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS [WHAT?].
+           RECORD KEY IS UVMF-NAME
+           FILE STATUS IS WS-UVMF-STATUS.
 
            SELECT RPRT ASSIGN TO '.\SHIPS.RPT'
-           ORGANIZATION IS SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
       *unsure if cobol will allow using a local ref. we'll see.
 
+           SELECT LOCFILE ASSIGN TO '.\LOCS.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT VESSFUNCFILE ASSIGN TO '.\VESSFUNC.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT CREWCOSTFILE ASSIGN TO '.\CREWCOST.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT PARMFILE ASSIGN TO '.\PARAM.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT EXCLRPT ASSIGN TO '.\SHIPS-EXCL.RPT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+      * comma-delimited companion to SHIPS.RPT - every field spelled
+      * out on every line (no repeat-value suppression) so the budget
+      * office spreadsheet macros and the supply-tracking system can
+      * load it without having to re-derive the suppressed values.
+           SELECT CSVRPT ASSIGN TO '.\SHIPS.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-WORK ASSIGN TO '.\SRTWORK.DAT'.
+
+           SELECT SRT-OUT ASSIGN TO '.\SORTED.DAT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-SRT-OUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD UVMF.
+           COPY UVMFREC.
+
        FD RPRT
            DATA RECORD IS RPRT-RECORD.
        01 RPRT-RECORD.
           05 LOC-NAME     PIC X(13).
           05 VESS-FUNC     PIC X(20).
           05 VESS-NAME     PIC X(09).
+      * RPRT-SEP1/2/3 keep the numeric fields from running together on
+      * the printed line - VALUE clauses on FD items aren't reliably
+      * re-applied on every WRITE, so BUILD-RPRT-LINE sets these
+      * explicitly instead of trusting an initial VALUE SPACE.
+          05 RPRT-SEP1     PIC X(01).
           05 TONNAGE     PIC 9(06).
+          05 RPRT-SEP2     PIC X(01).
           05 CREW     PIC 9(05).
-          05 COST-MONT     PIC 9(06).
+          05 RPRT-SEP3     PIC X(01).
+      * sized for the worst case CREW (9(05)) times CC-RATE (9(04)V99)
+      * can produce - see the ON SIZE ERROR guard in BUILD-RPRT-LINE.
+          05 COST-MONT     PIC 9(09).
       * this is about how i think the records i print to the file will be formatted.
       * to suppress repeat location names and functions, i think i'll insert spaces
       * for each round after that isnt a dif place or function
+       01 RPRT-HDG-RECORD     PIC X(80).
+
+      * location code master - one-digit loc code to base/port name,
+      * loaded into a table at startup so LOOPER doesn't have to
+      * memorize what "3" means.
+       FD LOCFILE.
+       01 LOCFILE-RECORD.
+          05 LF-LOC-CODE     PIC X(01).
+          05 LF-LOC-NAME     PIC X(13).
+
+      * vessel-function master - two-digit vessel type code to a
+      * spelled-out function, loaded into a table at startup so
+      * LOOPER can print something other than a raw "03".
+       FD VESSFUNCFILE.
+       01 VESSFUNCFILE-RECORD.
+          05 VF-CODE     PIC X(02).
+          05 VF-DESC     PIC X(20).
+
+      * crew cost rate master - monthly cost per crew member by
+      * vessel type, since a destroyer crew member and a supply-ship
+      * crew member don't cost the same. joined against CREW to get
+      * COST-MONT.
+       FD CREWCOSTFILE.
+       01 CREWCOSTFILE-RECORD.
+          05 CC-CODE     PIC X(02).
+          05 CC-RATE     PIC 9(04)V99.
+
+      * tonnage cutoff control record - a one-line parameter file so
+      * we can rerun at different tonnage floors without recompiling.
+      * if it isn't there, WS-TON-THRESHOLD keeps its 3500 default.
+       FD PARMFILE.
+       01 PARM-RECORD     PIC 9(06).
+
+      * vessels rejected by the tonnage filter, so someone asking why
+      * a ship isn't on this month's SHIPS.RPT has an audit trail
+      * instead of having to re-grep UVMF.DAT by hand.
+       FD EXCLRPT.
+       01 EXCL-RECORD.
+          05 EXCL-LOC-NAME     PIC X(13).
+          05 EXCL-VESS-NAME     PIC X(09).
+          05 EXCL-TONNAGE     PIC 9(06).
+
+      * one fully-populated, comma-delimited line per vessel - see
+      * SELECT CSVRPT above for why this doesn't suppress repeats.
+       FD CSVRPT.
+       01 CSV-RECORD     PIC X(80).
+
+       SD SORT-WORK.
+       01 SRT-RECORD.
+          05 SRT-LOC     PIC X(01).
+          05 SRT-TYPE     PIC X(02).
+          05 SRT-NAME     PIC X(09).
+          05 SRT-TONNAGE     PIC 9(06).
+          05 SRT-CREW     PIC 9(05).
+
+       FD SRT-OUT.
+       01 SRT-OUT-RECORD.
+          05 SO-LOC     PIC X(01).
+          05 SO-TYPE     PIC X(02).
+          05 SO-NAME     PIC X(09).
+          05 SO-TONNAGE     PIC 9(06).
+          05 SO-CREW     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01 WS-UVMF-STATUS     PIC X(02)     VALUE '00'.
+       01 WS-UVMF-OP     PIC X(04)     VALUE SPACES.
+       01 WS-PARM-STATUS     PIC X(02)     VALUE '00'.
+       01 WS-TON-THRESHOLD     PIC 9(06)     VALUE 3500.
+       01 WS-SRT-OUT-STATUS     PIC X(02)     VALUE '00'.
+
+      * PRINT-ONLY mode skips the read/filter/sort of UVMF and goes
+      * straight to LOOPER against the already-sorted SORTED.DAT, so
+      * a print run that dies partway through doesn't have to burn a
+      * full sort pass again on retry. invoke as:
+      *    reporter PRINT
+       01 WS-RUN-MODE     PIC X(10)     VALUE SPACES.
+          88 WS-PRINT-ONLY     VALUE 'PRINT'.
+
+       01 WS-EOF-FLAGS.
+          05 WS-UVMF-EOF     PIC X     VALUE 'N'.
+          05 WS-SRT-EOF     PIC X     VALUE 'N'.
+          05 WS-LOC-EOF     PIC X     VALUE 'N'.
+          05 WS-VF-EOF     PIC X     VALUE 'N'.
+          05 WS-CC-EOF     PIC X     VALUE 'N'.
+
+       01 WS-HOLD-GROUP.
+          05 WS-HOLD-LOC     PIC X(13)     VALUE SPACES.
+          05 WS-HOLD-FUNC     PIC X(02)     VALUE SPACES.
+       01 WS-SUBTOTAL-LOC     PIC X(13)     VALUE SPACES.
+
+      * location subtotals and fleet grand total accumulators for the
+      * control break in LOOPER
+       01 WS-LOC-SUBTOTALS.
+          05 WS-LOC-SUB-TONNAGE     PIC 9(08)     VALUE 0.
+          05 WS-LOC-SUB-CREW     PIC 9(07)     VALUE 0.
+          05 WS-LOC-SUB-COST     PIC 9(09)     VALUE 0.
+       01 WS-GRAND-TOTALS.
+          05 WS-GRAND-TONNAGE     PIC 9(09)     VALUE 0.
+          05 WS-GRAND-CREW     PIC 9(08)     VALUE 0.
+          05 WS-GRAND-COST     PIC 9(10)     VALUE 0.
+       01 WS-ED-TONNAGE     PIC Z(7)9.
+       01 WS-ED-CREW     PIC Z(6)9.
+       01 WS-ED-COST     PIC Z(9)9.
+      * grand total accumulators carry one more digit than the
+      * per-location subtotals (WS-LOC-SUB-*), so they need their own
+      * edited fields - reusing WS-ED-TONNAGE/WS-ED-CREW would
+      * truncate the leading digit on a large enough fleet.
+       01 WS-ED-GRAND-TONNAGE     PIC Z(8)9.
+       01 WS-ED-GRAND-CREW     PIC Z(7)9.
+
+      * location master table, loaded once by LOAD-LOC-TABLE
+       01 WS-LOC-COUNT     PIC 9(02)     VALUE 0.
+       01 WS-LOC-TABLE.
+          05 WS-LOC-ENTRY     OCCURS 20 TIMES
+                               INDEXED BY WS-LOC-X.
+             10 WS-LOC-CODE     PIC X(01).
+             10 WS-LOC-NAME-TBL     PIC X(13).
+       01 WS-LOC-NAME-FOUND     PIC X(13).
+       01 WS-LOOKUP-LOC     PIC X(01).
+
+      * vessel-function master table, loaded once by LOAD-VF-TABLE
+       01 WS-VF-COUNT     PIC 9(02)     VALUE 0.
+       01 WS-VF-TABLE.
+          05 WS-VF-ENTRY     OCCURS 20 TIMES
+                              INDEXED BY WS-VF-X.
+             10 WS-VF-CODE     PIC X(02).
+             10 WS-VF-DESC-TBL     PIC X(20).
+       01 WS-VF-DESC-FOUND     PIC X(20).
+
+      * crew cost rate master table, loaded once by LOAD-CC-TABLE
+       01 WS-CC-COUNT     PIC 9(02)     VALUE 0.
+       01 WS-CC-TABLE.
+          05 WS-CC-ENTRY     OCCURS 20 TIMES
+                              INDEXED BY WS-CC-X.
+             10 WS-CC-CODE     PIC X(02).
+             10 WS-CC-RATE-TBL     PIC 9(04)V99.
+       01 WS-CC-RATE-FOUND     PIC 9(04)V99.
+
        PROCEDURE DIVISION.
 
-      *must print location name, vessel function, vessel name, tonnage, 
+      *must print location name, vessel function, vessel name, tonnage,
       /crew, and monthly cost
       * Monthly cost = crew size * cost per member
 
-      * records will have name (length 9), vessel type (length 2), 
-      /tonnage (length 6), crew (length 5), loc code (length 1)
-      * example record: BEDOVY 03003500003003
-      * type 03, 003500 tons, 00300 crew, loc code 3
-
       * Order of attack:
       * get input file, and going line by line:
       * check if its smaller than 3500 ton. if so, skip.
@@ -49,23 +234,402 @@
       * save that to a new sorted file
       * print the title and column headers
       * get input from the sorted file, line by line, printing each
-      * only printing the location name first line its used 
+      * only printing the location name first line its used
       /and vessel function first time used in location category
-      
-      
-  
+
        MAIN-PROCEDURE.
            PERFORM HEADER
+           IF NOT WS-PRINT-ONLY
+              PERFORM SORT-UVMF
+           END-IF
            PERFORM LOOPER
+           PERFORM FOOTER
            STOP RUN.
 
        HEADER.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           PERFORM LOAD-LOC-TABLE
+           PERFORM LOAD-VF-TABLE
+           PERFORM LOAD-CC-TABLE
+           PERFORM LOAD-TON-THRESHOLD
+      * make sure UVMF.DAT is really there before SHIPS.RPT/SHIPS.CSV
+      * get created - otherwise a bad UVMF.DAT leaves behind a
+      * header-only report with no data that looks fine at a glance.
+      * PRINT-ONLY never touches UVMF, so it skips this check.
+           IF NOT WS-PRINT-ONLY
+              PERFORM VALIDATE-UVMF
+           END-IF.
+      * same idea for PRINT-ONLY mode: if SORTED.DAT isn't there yet
+      * (or is otherwise unreadable), catch it here - before RPRT/
+      * CSVRPT get created - instead of leaving behind a header-only
+      * stub once LOOPER's own open fails.
+           IF WS-PRINT-ONLY
+              PERFORM VALIDATE-SRT-OUT
+           END-IF.
       * Open the output file
            OPEN OUTPUT RPRT.
-           INITIALIZE RPRT-RECORD.
-           WRITE RPRT-RECORD.
-          
-       
+           OPEN OUTPUT CSVRPT.
+           IF NOT WS-PRINT-ONLY
+              OPEN OUTPUT EXCLRPT
+           END-IF.
+           PERFORM WRITE-RPRT-HEADINGS.
+
+       VALIDATE-UVMF.
+           OPEN INPUT UVMF.
+           IF WS-UVMF-STATUS NOT = '00'
+              MOVE 'OPEN' TO WS-UVMF-OP
+              PERFORM UVMF-ABEND
+           END-IF.
+           CLOSE UVMF.
+
+       VALIDATE-SRT-OUT.
+           OPEN INPUT SRT-OUT.
+           IF WS-SRT-OUT-STATUS NOT = '00'
+              DISPLAY 'REPORTER: SORTED.DAT OPEN FAILED, FILE STATUS = '
+                  WS-SRT-OUT-STATUS
+              DISPLAY 'REPORTER: run a full pass (no PRINT argument) '
+                  'first to build it'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           CLOSE SRT-OUT.
+
+       LOAD-LOC-TABLE.
+      * reads LOCS.DAT once at startup into WS-LOC-TABLE so LOOPER
+      * can translate a loc code into a real base/port name
+           OPEN INPUT LOCFILE.
+           PERFORM UNTIL WS-LOC-EOF = 'Y'
+              READ LOCFILE
+                 AT END
+                    MOVE 'Y' TO WS-LOC-EOF
+                 NOT AT END
+                    ADD 1 TO WS-LOC-COUNT
+                    IF WS-LOC-COUNT > 20
+                       DISPLAY 'REPORTER: LOCS.DAT HAS MORE THAN 20 '
+                           'ENTRIES, RAISE WS-LOC-ENTRY OCCURS IN '
+                           'ShipReporter.cbl'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                    END-IF
+                    MOVE LF-LOC-CODE TO WS-LOC-CODE(WS-LOC-COUNT)
+                    MOVE LF-LOC-NAME TO WS-LOC-NAME-TBL(WS-LOC-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE LOCFILE.
+
+       LOAD-VF-TABLE.
+      * reads VESSFUNC.DAT once at startup into WS-VF-TABLE so LOOPER
+      * can translate a vessel-type code into a spelled-out function
+           OPEN INPUT VESSFUNCFILE.
+           PERFORM UNTIL WS-VF-EOF = 'Y'
+              READ VESSFUNCFILE
+                 AT END
+                    MOVE 'Y' TO WS-VF-EOF
+                 NOT AT END
+                    ADD 1 TO WS-VF-COUNT
+                    IF WS-VF-COUNT > 20
+                       DISPLAY 'REPORTER: VESSFUNC.DAT HAS MORE THAN '
+                           '20 ENTRIES, RAISE WS-VF-ENTRY OCCURS IN '
+                           'ShipReporter.cbl'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                    END-IF
+                    MOVE VF-CODE TO WS-VF-CODE(WS-VF-COUNT)
+                    MOVE VF-DESC TO WS-VF-DESC-TBL(WS-VF-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE VESSFUNCFILE.
+
+       LOAD-CC-TABLE.
+      * reads CREWCOST.DAT once at startup into WS-CC-TABLE so LOOPER
+      * can look up the monthly cost per crew member by vessel type
+           OPEN INPUT CREWCOSTFILE.
+           PERFORM UNTIL WS-CC-EOF = 'Y'
+              READ CREWCOSTFILE
+                 AT END
+                    MOVE 'Y' TO WS-CC-EOF
+                 NOT AT END
+                    ADD 1 TO WS-CC-COUNT
+                    IF WS-CC-COUNT > 20
+                       DISPLAY 'REPORTER: CREWCOST.DAT HAS MORE THAN '
+                           '20 ENTRIES, RAISE WS-CC-ENTRY OCCURS IN '
+                           'ShipReporter.cbl'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                    END-IF
+                    MOVE CC-CODE TO WS-CC-CODE(WS-CC-COUNT)
+                    MOVE CC-RATE TO WS-CC-RATE-TBL(WS-CC-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE CREWCOSTFILE.
+
+       LOAD-TON-THRESHOLD.
+      * reads the tonnage cutoff from PARAM.DAT, if present, so
+      * different reporting cycles can use different cutoffs without
+      * a recompile. no PARAM.DAT just keeps the 3500 default.
+           OPEN INPUT PARMFILE.
+           IF WS-PARM-STATUS = '00'
+              READ PARMFILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE PARM-RECORD TO WS-TON-THRESHOLD
+              END-READ
+              CLOSE PARMFILE
+           END-IF.
+
+       WRITE-RPRT-HEADINGS.
+           MOVE SPACES TO RPRT-HDG-RECORD.
+           MOVE 'FLEET INVENTORY REPORT' TO RPRT-HDG-RECORD.
+           WRITE RPRT-HDG-RECORD.
+           MOVE SPACES TO RPRT-HDG-RECORD.
+      * column starts must line up with RPRT-SEP1/TONNAGE/RPRT-SEP2/
+      * CREW/RPRT-SEP3/COST-MONT in RPRT-RECORD - TONNAGE is 7 chars
+      * wide so it runs into the RPRT-SEP2 column on purpose, which is
+      * why CREW isn't padded on the left.
+           STRING 'LOCATION     FUNCTION            VESSEL    '
+               'TONNAGECREW  COST-MONT'
+               DELIMITED BY SIZE INTO RPRT-HDG-RECORD
+           END-STRING.
+           WRITE RPRT-HDG-RECORD.
+
+       SORT-UVMF.
+      * check if its smaller than 3500 ton. if so, skip.
+      * sort input line, first by loc code then by vessel type,
+      * save that to a new sorted file
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-LOC SRT-TYPE
+               INPUT PROCEDURE IS FILTER-UVMF
+               GIVING SRT-OUT.
+
+       FILTER-UVMF.
+           OPEN INPUT UVMF.
+           IF WS-UVMF-STATUS NOT = '00'
+              MOVE 'OPEN' TO WS-UVMF-OP
+              PERFORM UVMF-ABEND
+           END-IF.
+           PERFORM UNTIL WS-UVMF-EOF = 'Y'
+              READ UVMF
+              END-READ
+              IF WS-UVMF-STATUS = '10'
+                 MOVE 'Y' TO WS-UVMF-EOF
+              ELSE
+                 IF WS-UVMF-STATUS NOT = '00'
+                    MOVE 'READ' TO WS-UVMF-OP
+                    PERFORM UVMF-ABEND
+                 END-IF
+                 IF UVMF-RETIRED
+                    CONTINUE
+                 ELSE
+                    IF UVMF-TONNAGE >= WS-TON-THRESHOLD
+                       MOVE UVMF-LOC TO SRT-LOC
+                       MOVE UVMF-TYPE TO SRT-TYPE
+                       MOVE UVMF-NAME TO SRT-NAME
+                       MOVE UVMF-TONNAGE TO SRT-TONNAGE
+                       MOVE UVMF-CREW TO SRT-CREW
+                       RELEASE SRT-RECORD
+                    ELSE
+                       MOVE UVMF-LOC TO WS-LOOKUP-LOC
+                       PERFORM LOOKUP-LOC-NAME
+                       MOVE WS-LOC-NAME-FOUND TO EXCL-LOC-NAME
+                       MOVE UVMF-NAME TO EXCL-VESS-NAME
+                       MOVE UVMF-TONNAGE TO EXCL-TONNAGE
+                       WRITE EXCL-RECORD
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE UVMF.
+
+       UVMF-ABEND.
+      * UVMF.DAT is missing or a record came in malformed - abort
+      * the run instead of quietly producing a partial SHIPS.RPT
+           DISPLAY 'REPORTER: UVMF ' WS-UVMF-OP
+               ' FAILED, FILE STATUS = ' WS-UVMF-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
        LOOPER.
       * This will print each of the ships data, grouped by area.
+      * only printing the location name first line its used
+      * and vessel function first time used in location category.
+      * whenever the location changes, print a subtotal line for the
+      * one just finished; print the fleet grand total once the
+      * sorted file runs dry.
+      * RPRT-RECORD and RPRT-HDG-RECORD share the same storage (both
+      * are 01-levels under FD RPRT), so the subtotal line has to be
+      * written out BEFORE the detail record gets built for the new
+      * group - otherwise STRING-ing the subtotal text would clobber
+      * the detail fields out from under the following WRITE.
+           OPEN INPUT SRT-OUT.
+           IF WS-SRT-OUT-STATUS NOT = '00'
+              DISPLAY 'REPORTER: SORTED.DAT OPEN FAILED, FILE STATUS = '
+                  WS-SRT-OUT-STATUS
+              DISPLAY 'REPORTER: run a full pass (no PRINT argument) '
+                  'first to build it'
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-HOLD-LOC.
+           MOVE SPACES TO WS-HOLD-FUNC.
+           PERFORM UNTIL WS-SRT-EOF = 'Y'
+              READ SRT-OUT
+                 AT END
+                    MOVE 'Y' TO WS-SRT-EOF
+                 NOT AT END
+                    MOVE SO-LOC TO WS-LOOKUP-LOC
+                    PERFORM LOOKUP-LOC-NAME
+                    IF WS-LOC-NAME-FOUND NOT = WS-HOLD-LOC
+                       AND WS-HOLD-LOC NOT = SPACES
+                       MOVE WS-HOLD-LOC TO WS-SUBTOTAL-LOC
+                       PERFORM WRITE-LOC-SUBTOTAL
+                       PERFORM ZERO-LOC-SUBTOTAL
+                    END-IF
+                    PERFORM BUILD-RPRT-LINE
+                    WRITE RPRT-RECORD
+                    PERFORM WRITE-CSV-LINE
+                    PERFORM ACCUM-TOTALS
+              END-READ
+           END-PERFORM.
+           IF WS-HOLD-LOC NOT = SPACES
+              MOVE WS-HOLD-LOC TO WS-SUBTOTAL-LOC
+              PERFORM WRITE-LOC-SUBTOTAL
+           END-IF.
+           PERFORM WRITE-GRAND-TOTAL.
+           CLOSE SRT-OUT.
+
+       ACCUM-TOTALS.
+           ADD TONNAGE TO WS-LOC-SUB-TONNAGE WS-GRAND-TONNAGE.
+           ADD CREW TO WS-LOC-SUB-CREW WS-GRAND-CREW.
+           ADD COST-MONT TO WS-LOC-SUB-COST WS-GRAND-COST.
+
+       ZERO-LOC-SUBTOTAL.
+           MOVE 0 TO WS-LOC-SUB-TONNAGE.
+           MOVE 0 TO WS-LOC-SUB-CREW.
+           MOVE 0 TO WS-LOC-SUB-COST.
+
+       WRITE-LOC-SUBTOTAL.
+           MOVE WS-LOC-SUB-TONNAGE TO WS-ED-TONNAGE.
+           MOVE WS-LOC-SUB-CREW TO WS-ED-CREW.
+           MOVE WS-LOC-SUB-COST TO WS-ED-COST.
+           MOVE SPACES TO RPRT-HDG-RECORD.
+           STRING '  SUBTOTAL ' WS-SUBTOTAL-LOC
+               ' TONNAGE=' WS-ED-TONNAGE
+               ' CREW=' WS-ED-CREW
+               ' COST=' WS-ED-COST
+               DELIMITED BY SIZE INTO RPRT-HDG-RECORD
+           END-STRING.
+           WRITE RPRT-HDG-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TONNAGE TO WS-ED-GRAND-TONNAGE.
+           MOVE WS-GRAND-CREW TO WS-ED-GRAND-CREW.
+           MOVE WS-GRAND-COST TO WS-ED-COST.
+           MOVE SPACES TO RPRT-HDG-RECORD.
+           STRING 'FLEET GRAND TOTAL'
+               ' TONNAGE=' WS-ED-GRAND-TONNAGE
+               ' CREW=' WS-ED-GRAND-CREW
+               ' COST=' WS-ED-COST
+               DELIMITED BY SIZE INTO RPRT-HDG-RECORD
+           END-STRING.
+           WRITE RPRT-HDG-RECORD.
+
+       BUILD-RPRT-LINE.
+           MOVE SO-LOC TO WS-LOOKUP-LOC.
+           PERFORM LOOKUP-LOC-NAME
+           IF WS-LOC-NAME-FOUND = WS-HOLD-LOC
+              MOVE SPACES TO LOC-NAME
+           ELSE
+              MOVE WS-LOC-NAME-FOUND TO LOC-NAME
+              MOVE WS-LOC-NAME-FOUND TO WS-HOLD-LOC
+              MOVE SPACES TO WS-HOLD-FUNC
+           END-IF.
+           IF SO-TYPE = WS-HOLD-FUNC
+              MOVE SPACES TO VESS-FUNC
+           ELSE
+              PERFORM LOOKUP-VF-DESC
+              MOVE WS-VF-DESC-FOUND TO VESS-FUNC
+              MOVE SO-TYPE TO WS-HOLD-FUNC
+           END-IF.
+           MOVE SO-NAME TO VESS-NAME.
+           MOVE SPACE TO RPRT-SEP1.
+           MOVE SO-TONNAGE TO TONNAGE.
+           MOVE SPACE TO RPRT-SEP2.
+           MOVE SO-CREW TO CREW.
+           MOVE SPACE TO RPRT-SEP3.
+      * Monthly cost = crew size * cost per member
+           PERFORM LOOKUP-CC-RATE
+           COMPUTE COST-MONT ROUNDED = SO-CREW * WS-CC-RATE-FOUND
+              ON SIZE ERROR
+                 DISPLAY 'REPORTER: COST-MONT OVERFLOW FOR VESSEL '
+                     SO-NAME ' - CREW=' SO-CREW
+                     ' RATE=' WS-CC-RATE-FOUND
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-COMPUTE.
+
+       WRITE-CSV-LINE.
+      * WS-LOC-NAME-FOUND and WS-VF-DESC-FOUND are the full values
+      * BUILD-RPRT-LINE just looked up, before the print report's
+      * repeat-value suppression blanked LOC-NAME/VESS-FUNC for this
+      * detail record - that's exactly what the CSV wants instead.
+           MOVE TONNAGE TO WS-ED-TONNAGE.
+           MOVE CREW TO WS-ED-CREW.
+           MOVE COST-MONT TO WS-ED-COST.
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(WS-LOC-NAME-FOUND) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VF-DESC-FOUND) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(VESS-NAME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-TONNAGE) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-CREW) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ED-COST) DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+       LOOKUP-LOC-NAME.
+      * translates WS-LOOKUP-LOC into WS-LOC-NAME-FOUND. callers set
+      * WS-LOOKUP-LOC first - used both from LOOPER (sorted file) and
+      * FILTER-UVMF (excluded-by-tonnage listing).
+           MOVE SPACES TO WS-LOC-NAME-FOUND.
+           SET WS-LOC-X TO 1.
+           SEARCH WS-LOC-ENTRY
+              AT END
+                 MOVE WS-LOOKUP-LOC TO WS-LOC-NAME-FOUND
+              WHEN WS-LOOKUP-LOC = WS-LOC-CODE(WS-LOC-X)
+                 MOVE WS-LOC-NAME-TBL(WS-LOC-X) TO WS-LOC-NAME-FOUND
+           END-SEARCH.
+
+       LOOKUP-VF-DESC.
+           MOVE SPACES TO WS-VF-DESC-FOUND.
+           SET WS-VF-X TO 1.
+           SEARCH WS-VF-ENTRY
+              AT END
+                 MOVE SO-TYPE TO WS-VF-DESC-FOUND
+              WHEN SO-TYPE = WS-VF-CODE(WS-VF-X)
+                 MOVE WS-VF-DESC-TBL(WS-VF-X) TO WS-VF-DESC-FOUND
+           END-SEARCH.
+
+       LOOKUP-CC-RATE.
+           MOVE 0 TO WS-CC-RATE-FOUND.
+           SET WS-CC-X TO 1.
+           SEARCH WS-CC-ENTRY
+              AT END
+                 MOVE 0 TO WS-CC-RATE-FOUND
+              WHEN SO-TYPE = WS-CC-CODE(WS-CC-X)
+                 MOVE WS-CC-RATE-TBL(WS-CC-X) TO WS-CC-RATE-FOUND
+           END-SEARCH.
+
+       FOOTER.
+           CLOSE RPRT.
+           CLOSE CSVRPT.
+           IF NOT WS-PRINT-ONLY
+              CLOSE EXCLRPT
+           END-IF.
+
        END PROGRAM REPORTER.

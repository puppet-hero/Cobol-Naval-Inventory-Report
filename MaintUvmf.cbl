@@ -0,0 +1,165 @@
+      * maintains UVMF.DAT directly instead of hand-editing the flat
+      * file in a text editor - one stray column shift there and
+      * REPORTER either misreads tonnage as crew count or blows up.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINTUVMF.
+       AUTHOR. VEGA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UVMF ASSIGN TO '.\UVMF.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UVMF-NAME
+           FILE STATUS IS WS-UVMF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD UVMF.
+           COPY UVMFREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-UVMF-STATUS     PIC X(02)     VALUE '00'.
+       01 WS-DONE     PIC X(01)     VALUE 'N'.
+       01 WS-MENU-CHOICE     PIC X(01)     VALUE SPACES.
+       01 WS-FOUND-FLAG     PIC X(01)     VALUE 'N'.
+
+       01 WS-INPUT-NAME     PIC X(09).
+       01 WS-INPUT-TYPE     PIC X(02).
+       01 WS-INPUT-TONNAGE     PIC 9(06).
+       01 WS-INPUT-CREW     PIC 9(05).
+       01 WS-INPUT-LOC     PIC X(01).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM OPEN-UVMF
+           PERFORM UNTIL WS-DONE = 'Y'
+              PERFORM SHOW-MENU
+           END-PERFORM.
+           CLOSE UVMF.
+           STOP RUN.
+
+       OPEN-UVMF.
+      * UVMF.DAT may not exist yet on a brand new shop - create it
+      * rather than forcing someone to touch a text editor first.
+           OPEN I-O UVMF.
+           IF WS-UVMF-STATUS = '35'
+              OPEN OUTPUT UVMF
+              CLOSE UVMF
+              OPEN I-O UVMF
+           END-IF.
+           IF WS-UVMF-STATUS NOT = '00'
+              DISPLAY 'MAINTUVMF: UNABLE TO OPEN UVMF.DAT, STATUS = '
+                  WS-UVMF-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       SHOW-MENU.
+           DISPLAY ' '.
+           DISPLAY 'UVMF MAINTENANCE'.
+           DISPLAY '1. ADD A VESSEL'.
+           DISPLAY '2. CHANGE TONNAGE/CREW/FUNCTION'.
+           DISPLAY '3. RETIRE A VESSEL'.
+           DISPLAY '4. EXIT'.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+              WHEN '1'
+                 PERFORM ADD-VESSEL
+              WHEN '2'
+                 PERFORM CHANGE-VESSEL
+              WHEN '3'
+                 PERFORM RETIRE-VESSEL
+              WHEN '4'
+                 MOVE 'Y' TO WS-DONE
+              WHEN OTHER
+                 DISPLAY 'INVALID CHOICE - TRY AGAIN'
+           END-EVALUATE.
+
+       ADD-VESSEL.
+           DISPLAY 'VESSEL NAME (UP TO 9 CHARS): ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NAME.
+           MOVE WS-INPUT-NAME TO UVMF-NAME.
+           PERFORM FIND-UVMF.
+           IF WS-FOUND-FLAG = 'Y'
+              DISPLAY 'VESSEL ALREADY EXISTS - USE CHANGE INSTEAD'
+           ELSE
+              DISPLAY 'VESSEL TYPE CODE (2 DIGITS): ' WITH NO ADVANCING
+              ACCEPT WS-INPUT-TYPE
+              DISPLAY 'TONNAGE (6 DIGITS): ' WITH NO ADVANCING
+              ACCEPT WS-INPUT-TONNAGE
+              DISPLAY 'CREW SIZE (5 DIGITS): ' WITH NO ADVANCING
+              ACCEPT WS-INPUT-CREW
+              DISPLAY 'LOCATION CODE (1 DIGIT): ' WITH NO ADVANCING
+              ACCEPT WS-INPUT-LOC
+              MOVE WS-INPUT-NAME TO UVMF-NAME
+              MOVE WS-INPUT-TYPE TO UVMF-TYPE
+              MOVE WS-INPUT-TONNAGE TO UVMF-TONNAGE
+              MOVE WS-INPUT-CREW TO UVMF-CREW
+              MOVE WS-INPUT-LOC TO UVMF-LOC
+              SET UVMF-ACTIVE TO TRUE
+              WRITE UVMF-RECORD
+              IF WS-UVMF-STATUS NOT = '00'
+                 DISPLAY 'ADD FAILED, FILE STATUS = ' WS-UVMF-STATUS
+              ELSE
+                 DISPLAY 'VESSEL ADDED'
+              END-IF
+           END-IF.
+
+       CHANGE-VESSEL.
+           DISPLAY 'VESSEL NAME TO CHANGE: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NAME.
+           MOVE WS-INPUT-NAME TO UVMF-NAME.
+           PERFORM FIND-UVMF.
+           IF WS-FOUND-FLAG = 'N'
+              DISPLAY 'VESSEL NOT FOUND'
+           ELSE
+              DISPLAY 'NEW VESSEL TYPE CODE (2 DIGITS): '
+                  WITH NO ADVANCING
+              ACCEPT WS-INPUT-TYPE
+              DISPLAY 'NEW TONNAGE (6 DIGITS): ' WITH NO ADVANCING
+              ACCEPT WS-INPUT-TONNAGE
+              DISPLAY 'NEW CREW SIZE (5 DIGITS): ' WITH NO ADVANCING
+              ACCEPT WS-INPUT-CREW
+              MOVE WS-INPUT-TYPE TO UVMF-TYPE
+              MOVE WS-INPUT-TONNAGE TO UVMF-TONNAGE
+              MOVE WS-INPUT-CREW TO UVMF-CREW
+              REWRITE UVMF-RECORD
+              IF WS-UVMF-STATUS NOT = '00'
+                 DISPLAY 'CHANGE FAILED, FILE STATUS = ' WS-UVMF-STATUS
+              ELSE
+                 DISPLAY 'VESSEL UPDATED'
+              END-IF
+           END-IF.
+
+       RETIRE-VESSEL.
+           DISPLAY 'VESSEL NAME TO RETIRE: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NAME.
+           MOVE WS-INPUT-NAME TO UVMF-NAME.
+           PERFORM FIND-UVMF.
+           IF WS-FOUND-FLAG = 'N'
+              DISPLAY 'VESSEL NOT FOUND'
+           ELSE
+              SET UVMF-RETIRED TO TRUE
+              REWRITE UVMF-RECORD
+              IF WS-UVMF-STATUS NOT = '00'
+                 DISPLAY 'RETIRE FAILED, FILE STATUS = ' WS-UVMF-STATUS
+              ELSE
+                 DISPLAY 'VESSEL RETIRED - DROPS OUT OF FUTURE REPORTS'
+              END-IF
+           END-IF.
+
+       FIND-UVMF.
+      * UVMF-NAME must already be moved in by the caller
+           READ UVMF
+              INVALID KEY
+                 MOVE 'N' TO WS-FOUND-FLAG
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ.
+
+       END PROGRAM MAINTUVMF.

@@ -0,0 +1,14 @@
+      * UVMF-RECORD - shared by REPORTER and MAINTUVMF so both
+      * programs agree on the vessel master layout. keyed on
+      * UVMF-NAME for the indexed file.
+      * name (length 9), vessel type (length 2), tonnage (length 6),
+      * crew (length 5), loc code (length 1), status flag (length 1)
+       01 UVMF-RECORD.
+          05 UVMF-NAME     PIC X(09).
+          05 UVMF-TYPE     PIC X(02).
+          05 UVMF-TONNAGE     PIC 9(06).
+          05 UVMF-CREW     PIC 9(05).
+          05 UVMF-LOC     PIC X(01).
+          05 UVMF-STAT     PIC X(01).
+             88 UVMF-ACTIVE     VALUE ' '.
+             88 UVMF-RETIRED     VALUE 'R'.
